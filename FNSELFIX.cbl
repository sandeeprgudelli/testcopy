@@ -1031,6 +1031,20 @@ RS1298* FROM CHAR. 626 TO 700.******************************************0063100
       * CHANGES FOR ITS PROJECT START
            03  H-ITS-SUPP-AMT            PIC S9(7)V99 COMP-3.
       * CHANGES FOR ITS PROJECT END
-      * FROM CHAR. 857 TO 970.
-           03  FILLER                      PIC X(109).
+      * CHANGES FOR CENTURY-SAFE YEAR EXPANSION START
+      * FROM CHAR. 857 TO 860.
+           03  IRS-PAID-YEAR-CCYY.
+               05  IRS-PAID-CENTURY           PIC X(02).
+               05  IRS-PAID-YEAR-YY           PIC X(02).
+      * FROM CHAR. 861 TO 864.
+           03  IRS-INCURRED-YEAR-CCYY.
+               05  IRS-INCURRED-CENTURY       PIC X(02).
+               05  IRS-INCURRED-YEAR-YY       PIC X(02).
+      * FROM CHAR. 865 TO 868.
+           03  HR-DISCHARGE-YEAR-CCYY.
+               05  HR-DISCHARGE-CENTURY       PIC X(02).
+               05  HR-DISCHARGE-YEAR-YY       PIC X(02).
+      * CHANGES FOR CENTURY-SAFE YEAR EXPANSION END
+      * FROM CHAR. 869 TO 965.
+           03  FILLER                      PIC X(97).
 
\ No newline at end of file
