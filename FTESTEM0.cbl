@@ -270,12 +270,15 @@
 006900     SELECT I-COMBINED-PAY950-FILE      ASSIGN TO UT-S-HR505CRT.  00092
 007000     SELECT I-MCS-PAID-CLAIMS-FILE      ASSIGN TO UT-S-FN982MCS.  00093
 007100     SELECT I-DENTAL-PAID-CLAIMS-FILE   ASSIGN TO UT-S-FN982DEN.  00094
+           SELECT I-DRUG-PAID-CLAIMS-FILE   ASSIGN TO UT-S-FN982DRG.
 007100*-CR#126674 ITS ACCESS FEE EXCLUSION CHANGES START                00094
 007100     SELECT I-ACCESS-FEE-GROUP-FILE     ASSIGN TO UT-S-FNAFEE.    00094
 007100*-CR#126674 ITS ACCESS FEE EXCLUSION CHANGES END                  00094
 007300     SELECT O-COMMON-LOB-PAID-CLAIMS    ASSIGN TO UT-S-FN982PCO.  00096
 007400     SELECT O-OTHER-MEDICAL-FEED-CLAIMS ASSIGN TO UT-S-FN982OTH.  00097
 007500     SELECT O-PAID-CLAIM-CONTROL-REPORT ASSIGN TO UT-S-FN982CTL.  00098
+           SELECT O-SUSPENSE-RECORDS          ASSIGN TO UT-S-FN982SUS.
+           SELECT O-CHECKPOINT-RECORDS        ASSIGN TO UT-S-FN982CKP.
 007600                                                                  00099
 007700     EJECT                                                        00100
 007800 DATA DIVISION.                                                   00101
@@ -320,6 +323,12 @@
 010400     DATA RECORD IS I-DEN-PAID-CLAIM-REC.                         00140
 010500 01  I-DEN-PAID-CLAIM-REC                    PIC X(400).          00141
 010600                                                                  00142
+       FD  I-DRUG-PAID-CLAIMS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           DATA RECORD IS I-DRG-PAID-CLAIM-REC.
+       01  I-DRG-PAID-CLAIM-REC                    PIC X(400).
+
 010600*-CR#126674 ITS ACCESS FEE EXCLUSION CHANGES START                00142
 010600 FD  I-ACCESS-FEE-GROUP-FILE                                      00142
 010600     RECORDING MODE IS F                                          00142
@@ -343,7 +352,19 @@
 012400     DATA RECORD IS O-PD-CLM-CONTROL-REPORT.                      00160
 012500 01  O-PD-CLM-CONTROL-REPORT                 PIC X(133).          00161
 012600                                                                  00162
+       FD  O-SUSPENSE-RECORDS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           DATA RECORD IS O-SUSPENSE-REC.
+       01  O-SUSPENSE-REC                          PIC X(111).
 013300                                                                  00163
+
+       FD  O-CHECKPOINT-RECORDS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD ARE STANDARD
+           DATA RECORD IS O-CHECKPOINT-REC.
+       01  O-CHECKPOINT-REC                        PIC X(60).
+
 013400     EJECT                                                        00164
 012700 FD  O-COMMON-LOB-PAID-CLAIMS                                     00165
 012800     BLOCK CONTAINS 0 RECORDS                                     00166
@@ -620,6 +641,45 @@ C21TSR******************* END OF CATCH21 DATA *********************     00193
 032000         10  WS-ERROR-CONVERTING-MODRUG  PIC X(58) VALUE          00426
 032100     'COULD NOT CONVERT LAST-PROCESS-DATE, USING HEADER DATES  '. 00427
 032200     EJECT                                                        00428
+       01  WS-SUSPENSE-RECORD.
+           05  WS-SUSPENSE-LINE-OF-BUSINESS    PIC X(01).
+           05  WS-SUSPENSE-GROUP-NUMBER        PIC X(06).
+           05  WS-SUSPENSE-SUB-DIVISION        PIC X(03).
+           05  WS-SUSPENSE-CLAIM-NUMBER        PIC X(14).
+           05  WS-SUSPENSE-SUBSCRIBER-ID       PIC X(14).
+           05  WS-SUSPENSE-PAID-YEAR           PIC X(02).
+           05  WS-SUSPENSE-PAID-MONTH          PIC X(02).
+           05  WS-SUSPENSE-PAID-DAY            PIC X(02).
+           05  WS-SUSPENSE-INCURRED-YEAR       PIC X(02).
+           05  WS-SUSPENSE-INCURRED-MONTH      PIC X(02).
+           05  WS-SUSPENSE-INCURRED-DAY        PIC X(02).
+           05  WS-SUSPENSE-REASON-CODE         PIC X(02).
+           05  WS-SUSPENSE-REASON-TEXT         PIC X(58).
+           05  FILLER                          PIC X(01) VALUE SPACE.
+       01  WS-SUSPENSE-COUNTERS.
+           05  WS-SUSPENSE-WRITTEN-MSG.
+               10  FILLER   PIC X(19) VALUE 'SUSPENSE RECORDS = '.
+               10  WS-SUSPENSE-RECORDS-WRITTEN     PIC 9(09) VALUE 0.
+       EJECT
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CKPT-LINE-OF-BUSINESS        PIC X(01).
+           05  WS-CKPT-INPUT-RECORD-COUNT      PIC 9(09).
+           05  WS-CKPT-GROUP-NUMBER            PIC X(06).
+           05  WS-CKPT-SUB-DIVISION            PIC X(03).
+           05  WS-CKPT-CLAIM-NUMBER            PIC X(14).
+           05  WS-CKPT-SUBSCRIBER-ID           PIC X(14).
+           05  FILLER                          PIC X(13) VALUE SPACES.
+       01  WS-CHECKPOINT-COUNTERS.
+           05  WS-CHECKPOINT-INTERVAL          PIC 9(05) VALUE 00500.
+           05  WS-CKPT-WORK-QUOTIENT           PIC 9(09) VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER         PIC 9(05) VALUE 0.
+           05  WS-CHECKPOINTS-WRITTEN-MSG.
+               10  FILLER   PIC X(20) VALUE 'CHECKPOINTS WRITTEN='.
+               10  WS-CHECKPOINTS-WRITTEN          PIC 9(09) VALUE 0.
+           05  WS-RESTART-FROM-MSG.
+               10  FILLER   PIC X(31) VALUE
+                   'RESTARTING PAST RECORD COUNT = '.
+       EJECT
 032300 01  WS-MESSAGES-TABLES-ETC.                                      00429
 032400     05  ERROR-MESSAGE-TABLE.                                     00430
 032500         10  WS-ERROR-MESSAGE-1          PIC X(58) VALUE          00431
@@ -1047,6 +1107,14 @@ C21TSR******************* END OF CATCH21 DATA *********************     00193
 071300         10  WS-SUB-TOTAL-D       PIC X(13) VALUE 'PROCESS TOTAL'.00850
 071400         10  WS-GRAND-TOTAL       PIC X(13) VALUE 'GRAND TOTAL  '.00851
 071500         10  WS-A-B-C-D-TOT       PIC X(13) VALUE '   OUTPUT    '.00852
+           10  WS-TRAILER-LIT       PIC X(13) VALUE 'TRAILER CTRL '.
+           10  WS-IN-BALANCE-MSG    PIC X(15) VALUE 'IN BALANCE'.
+           10  WS-OUT-OF-BAL-MSG    PIC X(15) VALUE 'OUT OF BALANCE'.
+           10  WS-ZERO-MATCH-MSG    PIC X(22)
+                                     VALUE 'ZERO MATCHES THIS RUN'.
+           10  WS-NARROW-NET-LIT    PIC X(12) VALUE 'NARROW-NET'.
+           10  WS-EFT-IND-LIT       PIC X(12) VALUE 'EFT'.
+           10  WS-NCN-IND-LIT       PIC X(12) VALUE 'NCN'.
 071600         10  WS-SEPARATOR         PIC X(133)                      00853
 071700                                            VALUE ALL '*'.        00854
 071800                                                                  00855
@@ -1057,6 +1125,101 @@ C21TSR******************* END OF CATCH21 DATA *********************     00193
 072300        '*-*-*     O U T  P U T    *-*-*-*-*-*-*-*-*-*-*-*-'.     00860
 072400         10  FILLER               PIC X(33) VALUE                 00861
 072500        '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.                      00862
+      *
+       01  WS-ACCESS-FEE-HEADING.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-* ACCESS FEE EXCLUSION TABLE COVERAGE *-*-*-*-'.
+           05  FILLER               PIC X(33) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.
+      *
+       01  WS-ACCESS-FEE-LINE.
+           05  FILLER               PIC X(04)  VALUE SPACES.
+           05  FILLER               PIC X(07)  VALUE 'GROUP: '.
+           05  WS-AFR-GROUP         PIC X(06)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(08)  VALUE 'SUBDIV: '.
+           05  WS-AFR-SUBDIV        PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(05)  VALUE SPACES.
+           05  FILLER               PIC X(09)  VALUE 'MATCHES: '.
+           05  WS-AFR-MATCH-CNT     PIC ZZZ,ZZ9-.
+           05  FILLER               PIC X(05)  VALUE SPACES.
+           05  WS-AFR-FLAG          PIC X(22)  VALUE SPACES.
+           05  FILLER               PIC X(53)  VALUE SPACES.
+      *
+       01  WS-CDHP-HEADING.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-* CDHP HRA/HSA AMOUNTS BY GROUP *-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(33) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.
+      *
+       01  WS-CDHP-LINE.
+           05  FILLER               PIC X(04)  VALUE SPACES.
+           05  FILLER               PIC X(07)  VALUE 'GROUP: '.
+           05  WS-CDHP-GRP          PIC X(06)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(06)  VALUE 'CDHP: '.
+           05  WS-CDHP-INDOUT       PIC X(01)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(05)  VALUE 'HRA: '.
+           05  WS-CDHP-HRA-OUT      PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(05)  VALUE 'HSA: '.
+           05  WS-CDHP-HSA-OUT      PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(08)  VALUE 'CLAIMS: '.
+           05  WS-CDHP-CNT-OUT      PIC ZZZ,ZZ9-.
+           05  FILLER               PIC X(49)  VALUE SPACES.
+      *
+       01  WS-SPECIAL-IND-HEADING.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-* SPECIAL INDICATORS SUMMARY *-*-*-*-*-*-*-*-*'.
+           05  FILLER               PIC X(33) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.
+      *
+       01  WS-SPECIAL-IND-LINE.
+           05  FILLER               PIC X(04)  VALUE SPACES.
+           05  FILLER               PIC X(11)  VALUE 'INDICATOR: '.
+           05  WS-SPIND-TYPE        PIC X(12)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(07)  VALUE 'VALUE: '.
+           05  WS-SPIND-VALUE       PIC X(01)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(08)  VALUE 'CLAIMS: '.
+           05  WS-SPIND-CNT-OUT     PIC ZZZ,ZZ9-.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(11)  VALUE 'LIABILITY: '.
+           05  WS-SPIND-LIAB-OUT    PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(48)  VALUE SPACES.
+      *
+       01  WS-REJECT-REASON-HEADING.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(50) VALUE
+              '*-*-* REJECT REASON SUMMARY *-*-*-*-*-*-*-*-*-*-*-'.
+           05  FILLER               PIC X(33) VALUE
+              '*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*'.
+      *
+       01  WS-REJECT-REASON-LINE.
+           05  FILLER               PIC X(04)  VALUE SPACES.
+           05  FILLER               PIC X(12)  VALUE 'REASON CD: '.
+           05  WS-REJR-REAS-OUT     PIC X(02)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(12)  VALUE 'DISP CD: '.
+           05  WS-REJR-DISP-OUT     PIC X(02)  VALUE SPACES.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(08)  VALUE 'CLAIMS: '.
+           05  WS-REJR-CNT-OUT      PIC ZZZ,ZZ9-.
+           05  FILLER               PIC X(03)  VALUE SPACES.
+           05  FILLER               PIC X(08)  VALUE 'BILLED: '.
+           05  WS-REJR-BILL-OUT     PIC ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(57)  VALUE SPACES.
+      *
 072600                                                                  00863
 072700     05  TABLE-OF-MONTHS.                                         00864
 072800         10 FILLER                     PIC X(3)    VALUE 'JAN'.   00865
@@ -1538,6 +1701,64 @@ C21TSR******************* END OF CATCH21 DATA *********************     00193
 048300            DEPENDING ON WS-ACCESS-RECORDS INDEXED BY FEE-IX.
 048400         10  AFEE-GROUP         PIC X(06).
 048500         10  AFEE-SUBDIV        PIC X(03).
+      *
+       01  ACCESS-FEE-MATCH-TABLE.
+           05  AFEE-MATCH-CNT OCCURS 9999 TIMES
+                                     PIC 9(07) COMP-3 VALUE ZERO.
+      *
+       01  CDHP-SUMMARY-TABLE.
+           05  WS-CDHP-ENTRIES       PIC 9(4) VALUE ZERO.
+           05  CDHP-SUMMARY-GROUP OCCURS 9999 TIMES
+                        DEPENDING ON WS-CDHP-ENTRIES INDEXED BY CDHP-IX.
+               10  CDHP-SUM-GROUP-NO   PIC X(06).
+               10  CDHP-SUM-IND        PIC X(01).
+               10  CDHP-SUM-HRA-AMT    PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+               10  CDHP-SUM-HSA-AMT    PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+               10  CDHP-SUM-CLAIM-CNT  PIC S9(07)     COMP-3
+                                       VALUE ZERO.
+      *
+       01  SPECIAL-IND-SUMMARY-TABLE.
+           05  WS-NARROW-NET-ENTRIES PIC 9(4) VALUE ZERO.
+           05  NARROW-NET-SUMMARY OCCURS 10 TIMES
+                        DEPENDING ON WS-NARROW-NET-ENTRIES
+                                     INDEXED BY NARR-IX.
+               10  NARR-SUM-IND        PIC X(01).
+               10  NARR-SUM-CLAIM-CNT  PIC S9(07)     COMP-3
+                                       VALUE ZERO.
+               10  NARR-SUM-LIAB-AMT   PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+           05  WS-EFT-ENTRIES        PIC 9(4) VALUE ZERO.
+           05  EFT-IND-SUMMARY OCCURS 10 TIMES
+                        DEPENDING ON WS-EFT-ENTRIES
+                                     INDEXED BY EFT-SUM-IX.
+               10  EFT-SUM-IND         PIC X(01).
+               10  EFT-SUM-CLAIM-CNT   PIC S9(07)     COMP-3
+                                       VALUE ZERO.
+               10  EFT-SUM-LIAB-AMT    PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+           05  WS-NCN-ENTRIES        PIC 9(4) VALUE ZERO.
+           05  NCN-IND-SUMMARY OCCURS 20 TIMES
+                        DEPENDING ON WS-NCN-ENTRIES
+                                     INDEXED BY NCN-IX.
+               10  NCN-SUM-IND         PIC X(01).
+               10  NCN-SUM-CLAIM-CNT   PIC S9(07)     COMP-3
+                                       VALUE ZERO.
+               10  NCN-SUM-LIAB-AMT    PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+      *
+       01  REJECT-REASON-SUMMARY-TABLE.
+           05  WS-REJECT-REASON-ENTRIES PIC 9(4) VALUE ZERO.
+           05  REJECT-REASON-SUMMARY OCCURS 50 TIMES
+                        DEPENDING ON WS-REJECT-REASON-ENTRIES
+                                     INDEXED BY REJR-IX.
+               10  REJR-SUM-REAS-CD    PIC X(02).
+               10  REJR-SUM-DISP-CD    PIC X(02).
+               10  REJR-SUM-CLAIM-CNT  PIC S9(07)     COMP-3
+                                       VALUE ZERO.
+               10  REJR-SUM-BILL-AMT   PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
       *
        01  WS-WORK-AREAS.
            05  ARE-THERE-MORE-RECORDS    PIC  X(1)    VALUE 'Y'.
@@ -1616,6 +1837,9 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 122400     05  LS-PARM-TO-ABEND-CODE           PIC X VALUE SPACE.       01401
 122500     SKIP1                                                        01402
 122600         88 LS-ABEND-ON-CRITICAL-ERROR   VALUE 'Y'.               01403
+122500     SKIP1
+           05  LS-RESTART-RECORD-COUNT         PIC 9(08) VALUE ZERO.
+               88 LS-RESTART-REQUESTED         VALUE 1 THRU 99999999.
 122700     EJECT                                                        01404
 122800 PROCEDURE DIVISION USING LS-PARMS-AREA.                          01405
 122900     SKIP3                                                        01406
@@ -1647,7 +1871,11 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 124600     SKIP3                                                        01432
 124700     ELSE                                                         01433
 124800     IF LS-DENTAL-LINE-LOB                                        01434
-124900        PERFORM D-1000-PROCESS-DENTAL-FILE.                       01435
+124900        PERFORM D-1000-PROCESS-DENTAL-FILE                        01435
+       SKIP3
+       ELSE
+       IF LS-DRUG-LINE-LOB
+          PERFORM E-1000-PROCESS-DRUG-FILE.
 125000     SKIP3                                                        01436
 125500     IF LS-VALID-BUSINESS-LINE                                    01441
 125500        OR LS-VALID-OTHER-LINE                                    01442
@@ -1655,7 +1883,9 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 125700        PERFORM A-0200-SHOW-DEFAULTS                              01444
 125800        PERFORM X-1000-END-OF-JOB-ROUTINE                         01445
 125900        CLOSE O-COMMON-LOB-PAID-CLAIMS                            01446
-126000            O-PAID-CLAIM-CONTROL-REPORT.                          01447
+126000            O-PAID-CLAIM-CONTROL-REPORT                           01447
+                   O-SUSPENSE-RECORDS                                   01448
+                   O-CHECKPOINT-RECORDS.
 126100     SKIP3                                                        01448
                                                                         01449
                                                                         01450
@@ -1680,6 +1910,10 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 128000           MOVE WS-LIT-DENTAL-SYS TO HEADING-3-FEEDING-SYS-NAME   01469
 128100           MOVE WS-LIT-DENTAL TO HEADING-1-FEED-SYS-ACC-CODE      01470
 128200           DISPLAY LINE-OF-BUSINESS-NAME (2).                     01471
+       IF LS-DRUG-LINE-LOB
+             MOVE WS-LIT-DRUG-SYS TO HEADING-3-FEEDING-SYS-NAME
+             MOVE WS-LIT-DRUG TO HEADING-1-FEED-SYS-ACC-CODE
+             DISPLAY LINE-OF-BUSINESS-NAME (3).
 128700     IF LS-MEDICAL-LINE-LOB                                       01476
 128800           MOVE WS-LIT-MANREP-SYS TO HEADING-3-FEEDING-SYS-NAME   01477
 128900           MOVE WS-LIT-MANREP TO HEADING-1-FEED-SYS-ACC-CODE      01478
@@ -1701,6 +1935,8 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 127700           MOVE WS-LIT-ICHIS TO HEADING-1-FEED-SYS-ACC-CODE       01494
 127800           DISPLAY LINE-OF-BUSINESS-NAME (1).                     01495
 129100     SKIP1                                                        01496
+       IF LS-RESTART-REQUESTED
+          DISPLAY WS-RESTART-FROM-MSG LS-RESTART-RECORD-COUNT.
 129200     MOVE WHEN-COMPILED TO COMPILE-VERSION.                       01497
 129300     DISPLAY  WS-DISPLAY-1.                                       01498
 129400     DISPLAY WS-MODULE-NAME.                                      01499
@@ -1749,7 +1985,11 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 133700         DISPLAY  WS-LOG-PAYDAY                                   01542
 133800         DISPLAY  WS-LOG-INCDAY                                   01543
 133900         DISPLAY  WS-LOG-PAYMON                                   01544
-134000         DISPLAY  WS-LOG-INCMON.                                  01545
+134000         DISPLAY  WS-LOG-INCMON                                   01545
+         DISPLAY  SPACES
+         DISPLAY  WS-SUSPENSE-WRITTEN-MSG
+         DISPLAY  SPACES
+         DISPLAY  WS-CHECKPOINTS-WRITTEN-MSG.
 134100      EJECT                                                       01546
 134200 A-1000-HOUSEKEEPING-ROUTINE.                                     01547
 134300************************************************************      01548
@@ -1759,7 +1999,9 @@ RS1298     COPY FN800HD1 REPLACING   ==:S:==  BY ==SEL==                01356
 134700************************************************************      01552
 134800     SKIP1                                                        01553
 134900     OPEN OUTPUT O-COMMON-LOB-PAID-CLAIMS                         01554
-135000                 O-PAID-CLAIM-CONTROL-REPORT.                     01555
+135000                 O-PAID-CLAIM-CONTROL-REPORT                      01555
+                        O-SUSPENSE-RECORDS
+                        O-CHECKPOINT-RECORDS.
 135100     SKIP1                                                        01556
 135200     PERFORM  A-1400-INITIALIZE-COUNTS-RTN                        01557
 135300              VARYING REC-INDEX                                   01558
@@ -2020,6 +2262,8 @@ C21TSR               C21-WORK-AREA.                                     01630
 158100      ELSE                                                        01798
 158200        PERFORM B-1135-HOSP-DATE-CHECK-RTN                        01799
 158300        PERFORM B-1200-ACCUM-IP-REC-RTN                           01800
+        IF NOT LS-RESTART-REQUESTED
+           OR WS-REC-CNTS(1) GREATER THAN LS-RESTART-RECORD-COUNT
 158400        PERFORM B-1300-HOSP-SEL-PD-CLM-RECORD                     01801
 158500        IF NOT WS-BYPASS                                          01802
 158600            PERFORM B-1405-HOSP-OUTPUT-DETAIL-REC                 01803
@@ -2104,6 +2348,88 @@ C21TSR               C21-WORK-AREA.                                     01630
 164000        IF HRCP-CDHP-HSA-AMOUNT NOT NUMERIC                       01867
 164000           MOVE ZEROS       TO HRCP-CDHP-HSA-AMOUNT               01867
 164000        END-IF.                                                   01867
+      *
+       B-1306-ACCUM-CDHP-AMOUNTS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        ACCUMULATES HR-CDHP-HRA-AMOUNT AND HR-CDHP-HSA-AMOUNT*
+      *        BY GROUP NUMBER AND CDHP INDICATOR FOR THE CDHP      *
+      *        SUMMARY REPORT.                                     *
+      ***************************************************************
+           SET CDHP-IX TO 1.
+           SEARCH CDHP-SUMMARY-GROUP
+               AT END
+                   ADD 1 TO WS-CDHP-ENTRIES
+                   SET CDHP-IX TO WS-CDHP-ENTRIES
+                   MOVE SEL-GROUP-NUMBER  TO
+                                     CDHP-SUM-GROUP-NO (CDHP-IX)
+                   MOVE HR-CDHP-IND       TO
+                                     CDHP-SUM-IND (CDHP-IX)
+                   ADD HR-CDHP-HRA-AMOUNT TO
+                                     CDHP-SUM-HRA-AMT (CDHP-IX)
+                   ADD HR-CDHP-HSA-AMOUNT TO
+                                     CDHP-SUM-HSA-AMT (CDHP-IX)
+                   ADD 1 TO CDHP-SUM-CLAIM-CNT (CDHP-IX)
+               WHEN SEL-GROUP-NUMBER = CDHP-SUM-GROUP-NO (CDHP-IX)
+               AND  HR-CDHP-IND      = CDHP-SUM-IND (CDHP-IX)
+                   ADD HR-CDHP-HRA-AMOUNT TO
+                                     CDHP-SUM-HRA-AMT (CDHP-IX)
+                   ADD HR-CDHP-HSA-AMOUNT TO
+                                     CDHP-SUM-HSA-AMT (CDHP-IX)
+                   ADD 1 TO CDHP-SUM-CLAIM-CNT (CDHP-IX).
+       B-1306-EXIT.
+            EXIT.
+      *
+       B-1307-ACCUM-SPECIAL-INDICATORS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        TALLIES CLAIM COUNTS AND PAID LIABILITY BY VALUE OF  *
+      *        NARROW-NET-IND, H-EFT-IND AND HR-NCN-INDICATOR FOR   *
+      *        THE SPECIAL INDICATORS SECTION OF THE CONTROL        *
+      *        REPORT.                                              *
+      ***************************************************************
+           SET NARR-IX TO 1.
+           SEARCH NARROW-NET-SUMMARY
+               AT END
+                   ADD 1 TO WS-NARROW-NET-ENTRIES
+                   SET NARR-IX TO WS-NARROW-NET-ENTRIES
+                   MOVE HR-NARROW-NET-IND TO NARR-SUM-IND (NARR-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NARR-SUM-LIAB-AMT (NARR-IX)
+                   ADD 1 TO NARR-SUM-CLAIM-CNT (NARR-IX)
+               WHEN HR-NARROW-NET-IND = NARR-SUM-IND (NARR-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NARR-SUM-LIAB-AMT (NARR-IX)
+                   ADD 1 TO NARR-SUM-CLAIM-CNT (NARR-IX).
+           SET EFT-SUM-IX TO 1.
+           SEARCH EFT-IND-SUMMARY
+               AT END
+                   ADD 1 TO WS-EFT-ENTRIES
+                   SET EFT-SUM-IX TO WS-EFT-ENTRIES
+                   MOVE HR-EFT-IND TO EFT-SUM-IND (EFT-SUM-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     EFT-SUM-LIAB-AMT (EFT-SUM-IX)
+                   ADD 1 TO EFT-SUM-CLAIM-CNT (EFT-SUM-IX)
+               WHEN HR-EFT-IND = EFT-SUM-IND (EFT-SUM-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     EFT-SUM-LIAB-AMT (EFT-SUM-IX)
+                   ADD 1 TO EFT-SUM-CLAIM-CNT (EFT-SUM-IX).
+           SET NCN-IX TO 1.
+           SEARCH NCN-IND-SUMMARY
+               AT END
+                   ADD 1 TO WS-NCN-ENTRIES
+                   SET NCN-IX TO WS-NCN-ENTRIES
+                   MOVE HR-NCN-INDICATOR TO NCN-SUM-IND (NCN-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NCN-SUM-LIAB-AMT (NCN-IX)
+                   ADD 1 TO NCN-SUM-CLAIM-CNT (NCN-IX)
+               WHEN HR-NCN-INDICATOR = NCN-SUM-IND (NCN-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NCN-SUM-LIAB-AMT (NCN-IX)
+                   ADD 1 TO NCN-SUM-CLAIM-CNT (NCN-IX).
+       B-1307-EXIT.
+            EXIT.
+      *
 165000 B-1305-CHECK-HOSP-BYPASS.                                        01877
 165100*-    CR#108219 CHANGES START                                     01878
 165100*-    THE BELOW LOGIC IS ADDED TO NOT SET THE AUDIT-IND TO '4'    01878
@@ -2290,6 +2616,7 @@ C21TSR               C21-WORK-AREA.                                     01630
 178400     MOVE HRCP-SEX-IND               TO HR-SEX-IND.               02029
 178500     MOVE HRCP-SPEC-PROCESS-IND      TO HR-SPEC-PROCESS-IND.      02030
 178600     MOVE HRCP-DISCHARGE-DATE        TO HR-DISCHARGE-DATE.        02031
+           PERFORM X-3565-DERIVE-DISCHARGE-CENTURY.
 178700     MOVE HRCP-HOSP-CDE              TO HR-HOSP-CDE.              02032
 178800     MOVE HRCP-ALBANY-SUPP-IND       TO HR-ALBANY-SUPP-IND.       02033
 178900     MOVE HRCP-ECR-IND               TO HR-ECR-IND.               02034
@@ -2684,6 +3011,7 @@ RS1298***** ADDED NEW FIELDS AS OF  12/98     **************************02259
                 MOVE ZEROES                  TO  HR-CDHP-HSA-AMOUNT.    02356
       *                                                                 02356
            MOVE HRCP-CDHP-IND           TO  HR-CDHP-IND.                02356
+           PERFORM B-1306-ACCUM-CDHP-AMOUNTS.
       **** MULTIPURSE CHANGES END                                       02356
       * DONE AS PART OF CR#117642-WP MARKET SEGMENTATION
            MOVE  HRCP-WP-MKT-SEGMENT      TO HR-PLS-WP-MKT-SEGMENT.
@@ -2785,6 +3113,7 @@ RS1298***** ADDED NEW FIELDS AS OF  12/98     **************************02259
            ELSE
                MOVE +0 TO  HR-NCN-GROUP-FEE.
       **CR#160671-NCN PROJECT EXPANTION CHANGES END.
+           PERFORM B-1307-ACCUM-SPECIAL-INDICATORS.
       **CR#161042-APR DRG PROJECT CHANGES BEGIN.
            MOVE HRCP-PLS-DRG-SVY-IN TO HR-PLS-DRG-SVY-IN.
       **CR#161042-APR DRG PROJECT CHANGES END.
@@ -2806,9 +3135,11 @@ RS1298***** ADDED NEW FIELDS AS OF  12/98     **************************02259
             WHEN SEL-GROUP-NUMBER =  AFEE-GROUP (FEE-IX)
             AND  '***'            =  AFEE-SUBDIV (FEE-IX)
                  MOVE 'Y'               TO HR-ACCESS-FEE-IND
+                 ADD 1 TO AFEE-MATCH-CNT (FEE-IX)
             WHEN SEL-GROUP-NUMBER =  AFEE-GROUP (FEE-IX)
             AND  SEL-DETAIL-SUB-DIVISION  =  AFEE-SUBDIV (FEE-IX)
-                 MOVE 'Y'               TO HR-ACCESS-FEE-IND.
+                 MOVE 'Y'               TO HR-ACCESS-FEE-IND
+                 ADD 1 TO AFEE-MATCH-CNT (FEE-IX).
        1510-EXIT.
             EXIT.
       **************************************************************    02356
@@ -3004,6 +3335,8 @@ C21TSR     IF C21HRCP-ACTN-YR LESS THAN C21WS-90                        02380
 158100     ELSE                                                         02545
 158200        PERFORM BA-1135-HOSP-DATE-CHECK-RTN                       02546
 158300        PERFORM BA-1200-ACCUM-IP-REC-RTN                          02547
+        IF NOT LS-RESTART-REQUESTED
+           OR WS-REC-CNTS(1) GREATER THAN LS-RESTART-RECORD-COUNT
 158400        PERFORM BA-1300-HOSP-SEL-PD-CLM-RECORD                    02548
 158500        IF NOT WS-BYPASS                                          02549
 158600           PERFORM BA-1405-HOSP-OUTPUT-DETAIL-REC                 02550
@@ -3281,6 +3614,7 @@ C21TSR     IF C21HRCP-ACTN-YR LESS THAN C21WS-90                        02380
 178400     MOVE HRCR-SEX-IND               TO HR-SEX-IND.               02787
 178500     MOVE HRCR-SPEC-PROCESS-IND      TO HR-SPEC-PROCESS-IND.      02788
 178600     MOVE HRCR-DISCHARGE-DATE        TO HR-DISCHARGE-DATE.        02789
+           PERFORM X-3565-DERIVE-DISCHARGE-CENTURY.
 178700     MOVE HRCR-HOSP-CDE              TO HR-HOSP-CDE.              02790
 178800     MOVE HRCR-ALBANY-SUPP-IND       TO HR-ALBANY-SUPP-IND.       02791
 178900     MOVE HRCR-ECR-IND               TO HR-ECR-IND.               02792
@@ -3667,6 +4001,7 @@ C21TSR     IF C21HRCP-ACTN-YR LESS THAN C21WS-90                        02380
                 MOVE ZEROES                  TO  HR-CDHP-HSA-AMOUNT.    02356
       *                                                                 02356
            MOVE HRCR-CDHP-IND           TO  HR-CDHP-IND.                02356
+           PERFORM B-1306-ACCUM-CDHP-AMOUNTS.
       **** MULTIPURSE CHANGES END                                       02356
       * DONE AS PART OF CR#117642-WP MARKET SEGMENTATION
            MOVE  HRCR-WP-MKT-SEGMENT      TO HR-PLS-WP-MKT-SEGMENT.
@@ -3768,6 +4103,7 @@ C21TSR     IF C21HRCP-ACTN-YR LESS THAN C21WS-90                        02380
            ELSE
                MOVE +0 TO  HR-NCN-GROUP-FEE.
       **CR#160671-NCN PROJECT EXPANTION CHANGES END.
+           PERFORM B-1307-ACCUM-SPECIAL-INDICATORS.
       **CR#161042-APR DRG PROJECT CHANGES BEGIN.
            MOVE HRCR-PLS-DRG-SVY-IN TO HR-PLS-DRG-SVY-IN.
       **CR#161042-APR DRG PROJECT CHANGES END.
@@ -3964,6 +4300,8 @@ C21TSR     IF C21HRCR-ACTN-YR LESS THAN C21WS-90                        03131
 157900        ADD  R105-TRAILER-REC-COUNT    TO WS-HOSP-TRLR-RECS       03294
 158100     ELSE                                                         03295
 158300        PERFORM BB-1200-ACCUM-IP-REC-RTN                          03297
+        IF NOT LS-RESTART-REQUESTED
+           OR WS-REC-CNTS(1) GREATER THAN LS-RESTART-RECORD-COUNT
 158400        PERFORM BB-1300-HOSP-SEL-PD-CLM-RECORD                    03298
 158500        IF NOT WS-BYPASS                                          03299
 158600           PERFORM BB-1405-HOSP-OUTPUT-DETAIL-REC.                03300
@@ -4164,6 +4502,7 @@ C21TSR     IF C21HRCR-ACTN-YR LESS THAN C21WS-90                        03131
 172000             MOVE R105-HOSP-BILL  TO REJ-HOSP-BILL                03515
 172000        ELSE                                                      03516
 172000             MOVE ZEROES      TO REJ-HOSP-BILL.                   03517
+           PERFORM  BB-1427-ACCUM-REJECT-REASON.
 004080        IF   R105-HOME-CARE-ANC-CHRG NUMERIC                      03518
 004080             MOVE R105-HOME-CARE-ANC-CHRG                         03519
 004080                          TO REJ-HOME-CARE-ANC-CHRG               03520
@@ -4293,6 +4632,32 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     03622
 585100        OR WS-COMPARE-I-MONTH  GREATER THAN WS-12                 03641
 585300            MOVE WS-MONTH      TO SEL-INCURRED-MONTH.             03642
 189600     EJECT                                                        03643
+       BB-1427-ACCUM-REJECT-REASON.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        TALLIES REJECTED HOSPITAL CLAIM COUNTS AND BILLED    *
+      *        DOLLARS BY REJ-REJ-REAS-CD AND REJ-REJ-DISP-CD FOR   *
+      *        THE REJECT REASON SUMMARY SECTION OF THE CONTROL     *
+      *        REPORT.                                              *
+      ***************************************************************
+           SET REJR-IX TO 1.
+           SEARCH REJECT-REASON-SUMMARY
+               AT END
+                   ADD 1 TO WS-REJECT-REASON-ENTRIES
+                   SET REJR-IX TO WS-REJECT-REASON-ENTRIES
+                   MOVE REJ-REJ-REAS-CD  TO REJR-SUM-REAS-CD (REJR-IX)
+                   MOVE REJ-REJ-DISP-CD  TO REJR-SUM-DISP-CD (REJR-IX)
+                   ADD REJ-HOSP-BILL TO
+                                     REJR-SUM-BILL-AMT (REJR-IX)
+                   ADD 1 TO REJR-SUM-CLAIM-CNT (REJR-IX)
+               WHEN REJ-REJ-REAS-CD = REJR-SUM-REAS-CD (REJR-IX)
+               AND  REJ-REJ-DISP-CD = REJR-SUM-DISP-CD (REJR-IX)
+                   ADD REJ-HOSP-BILL TO
+                                     REJR-SUM-BILL-AMT (REJR-IX)
+                   ADD 1 TO REJR-SUM-CLAIM-CNT (REJR-IX).
+       BB-1427-EXIT.
+            EXIT.
+      *
 189700 BB-1430-ATTACH-INDICATORS.                                       03644
 189800***************************************************************   03645
 189900*    PURPOSE :                                                *   03646
@@ -4427,6 +4792,8 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     03622
 215500        PERFORM CA-1255-DATE-EXCEPTION-PROCESS                    04894
 215600        PERFORM CA-1260-CHECK-MCS-DATES                           04895
 215700        PERFORM CA-1400-ACCUM-MCS-IP-REC                          04896
+        IF NOT LS-RESTART-REQUESTED
+           OR WS-REC-CNTS(2) GREATER THAN LS-RESTART-RECORD-COUNT
 215800        PERFORM CA-1500-SELECT-OR-BYPASS                          04897
 215900     SKIP2                                                        04898
 216000        IF NOT WS-BYPASS AND NOT WS-M-DRUG-BYPASS                 04899
@@ -4596,6 +4963,8 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     03622
 238900     SKIP2                                                        05068
 239000           ADD WS-PLUS-ONE TO WS-M-DRUG-RECORD-COUNT.             05069
 239100     SKIP2                                                        05070
+       IF NOT LS-RESTART-REQUESTED
+          OR WS-REC-CNTS(2) GREATER THAN OR EQUAL TO LS-RESTART-RECORD-COUNT
 239200           PERFORM XA-3100-FEED-OTHER-FILE-RTN.                   05071
 239300     EJECT                                                        05072
 243500 CA-1255-D-DATE-DEFAULT.                                          05073
@@ -5407,6 +5776,10 @@ EV5900         MOVE MS-CSS-LPD-DD               TO MS-CSS-CHK-DD.       05100
                 MOVE ZEROES                  TO  MS-CDHP-HSA-AMOUNT.
       *-
             MOVE MS-CSS-CDHP-IND             TO  MS-CDHP-IND.
+            MOVE MS-CDHP-HRA-AMOUNT          TO  HR-CDHP-HRA-AMOUNT.
+            MOVE MS-CDHP-HSA-AMOUNT          TO  HR-CDHP-HSA-AMOUNT.
+            MOVE MS-CDHP-IND                 TO  HR-CDHP-IND.
+            PERFORM B-1306-ACCUM-CDHP-AMOUNTS.
       **** MULTIPURSE CHANGES  END
       * DONE AS PART OF CR#117642-WP MARKET SEGMENTATION
             MOVE MS-CSS-WP-MARKET-SEGMENT  TO MS-WP-MKT-SEGMENT.
@@ -5431,6 +5804,7 @@ EV5900         MOVE MS-CSS-LPD-DD               TO MS-CSS-CHK-DD.       05100
       * EFT INDICATOR CHANGES STARTS HERE.
            MOVE MS-CSS-EFT-INDICATOR      TO MS-EFT-IND.
       * EFT INDICATOR CHANGES ENDS HERE.
+           PERFORM CA-1647-25-ACCUM-SPECIAL-INDICATORS.
       *
       * ICD10 PROJECT CHANGES STARTS HERE.
            MOVE MS-CSS-ICD10-PRIME-DIAG-CODE  TO
@@ -5523,9 +5897,11 @@ EV5900         MOVE MS-CSS-LPD-DD               TO MS-CSS-CHK-DD.       05100
             WHEN SEL-GROUP-NUMBER =  AFEE-GROUP (FEE-IX)
             AND  '***'            =  AFEE-SUBDIV (FEE-IX)
                  MOVE 'Y'               TO MS-ACCESS-FEE-IND
+                 ADD 1 TO AFEE-MATCH-CNT (FEE-IX)
             WHEN SEL-GROUP-NUMBER =  AFEE-GROUP (FEE-IX)
             AND  SEL-DETAIL-SUB-DIVISION =  AFEE-SUBDIV (FEE-IX)
-                 MOVE 'Y'               TO MS-ACCESS-FEE-IND.
+                 MOVE 'Y'               TO MS-ACCESS-FEE-IND
+                 ADD 1 TO AFEE-MATCH-CNT (FEE-IX).
        1610-EXIT.
             EXIT.
 474900******************************************************************06127
@@ -5573,6 +5949,44 @@ EV5900         MOVE MS-CSS-LPD-DD               TO MS-CSS-CHK-DD.       05100
 349700           MOVE ZEROES TO  MS-CO-PAY-AMT  (MS-IX-2).              06169
 349800      SET MS-IX-2  UP BY WS-PLUS-ONE.                             06170
 349900     EJECT                                                        06171
+      *
+       CA-1647-25-ACCUM-SPECIAL-INDICATORS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        TALLIES CLAIM COUNTS AND PAID LIABILITY BY VALUE OF  *
+      *        NARROW-NET-IND AND H-EFT-IND FOR THE SPECIAL         *
+      *        INDICATORS SECTION OF THE CONTROL REPORT.  THE MCS   *
+      *        MEDICAL FEED CARRIES NO NCN-EQUIVALENT INDICATOR.    *
+      ***************************************************************
+           SET NARR-IX TO 1.
+           SEARCH NARROW-NET-SUMMARY
+               AT END
+                   ADD 1 TO WS-NARROW-NET-ENTRIES
+                   SET NARR-IX TO WS-NARROW-NET-ENTRIES
+                   MOVE MS-NARROW-NET-IND TO NARR-SUM-IND (NARR-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NARR-SUM-LIAB-AMT (NARR-IX)
+                   ADD 1 TO NARR-SUM-CLAIM-CNT (NARR-IX)
+               WHEN MS-NARROW-NET-IND = NARR-SUM-IND (NARR-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     NARR-SUM-LIAB-AMT (NARR-IX)
+                   ADD 1 TO NARR-SUM-CLAIM-CNT (NARR-IX).
+           SET EFT-SUM-IX TO 1.
+           SEARCH EFT-IND-SUMMARY
+               AT END
+                   ADD 1 TO WS-EFT-ENTRIES
+                   SET EFT-SUM-IX TO WS-EFT-ENTRIES
+                   MOVE MS-EFT-IND TO EFT-SUM-IND (EFT-SUM-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     EFT-SUM-LIAB-AMT (EFT-SUM-IX)
+                   ADD 1 TO EFT-SUM-CLAIM-CNT (EFT-SUM-IX)
+               WHEN MS-EFT-IND = EFT-SUM-IND (EFT-SUM-IX)
+                   ADD SEL-PAID-CLAIM-LIABILITY TO
+                                     EFT-SUM-LIAB-AMT (EFT-SUM-IX)
+                   ADD 1 TO EFT-SUM-CLAIM-CNT (EFT-SUM-IX).
+       CA-1647-25-EXIT.
+            EXIT.
+      *
 351900 CA-1647-30-ATTACH-INDICATORS.                                    06172
 350200***************************************************************   06173
 350300*    PURPOSE :                                                *   06174
@@ -5767,6 +6181,8 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06187
 504500     IF IR-FN-DETAIL-RECORD                                       06356
 504600        PERFORM D-1175-CHECK-DENTAL-DATES                         06357
 504700        PERFORM D-1200-ACCUM-IP-REC-RTN                           06358
+        IF NOT LS-RESTART-REQUESTED
+           OR WS-REC-CNTS(4) GREATER THAN LS-RESTART-RECORD-COUNT
 504800        PERFORM D-1300-DENT-SEL-PD-CLM-RECORD                     06359
 504900        IF NOT WS-BYPASS                                          06360
 505000           PERFORM D-1375-DENTAL-CONTROL-BREAK                    06361
@@ -6078,7 +6494,7 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06187
            MOVE IR-FN-PROF-PRODUCT-CD     TO DT-FN-PROF-PRODUCT-CD.
            MOVE IR-FN-HILEVEL-PROD        TO DT-FN-HILEVEL-PROD.
            MOVE IR-FN-BOOK-BUSINESS       TO DT-FN-BOOK-BUSINESS.
-********   MOVE IR-FN-PRODUCT-VAR-2BYTE   TO DT-FN-PRODUCT-VAR-2BYTE.
+      ********   MOVE IR-FN-PRODUCT-VAR-2BYTE   TO DT-FN-PRODUCT-VAR-2BYTE.
            MOVE IR-FN-PRODUCT-VAR-CD      TO DT-FN-PRODUCT-VAR-CD.
            MOVE IR-FN-GRP-KEY-ID          TO DT-FN-GRP-KEY-ID.
            MOVE IR-FN-FUNDING-COMB        TO DT-FN-PRODUCT-FUND-CD.
@@ -6207,6 +6623,352 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06636
 531100     DISPLAY WS-BALANCED-FILE-MESSAGE(3).                         06694
 531200     DISPLAY SPACES.                                              06695
 531300     EJECT                                                        06696
+       E-1000-PROCESS-DRUG-FILE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             OPEN, PROCESS, BALANCE, AND CLOSE DRUG CLAIMS   *
+      *             INPUT FILE                                      *
+      ***************************************************************
+       SKIP3
+       OPEN INPUT I-DRUG-PAID-CLAIMS-FILE.
+       SKIP3
+       PERFORM E-1105-READ-DRUG-FIRST-TIME.
+       SKIP3
+       PERFORM E-1150-PROCESS-DRUG
+          UNTIL WS-EOF-DRUG.
+       SKIP3
+       PERFORM E-1500-BAL-DRUG-FILE.
+       SKIP3
+       CLOSE I-DRUG-PAID-CLAIMS-FILE.
+       EJECT
+       E-1105-READ-DRUG-FIRST-TIME.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             READS THE DRUG FILE TO ENSURE NO EMPTY FILE     *
+      *             CONDITION                                       *
+      ***************************************************************
+       SKIP3
+       READ I-DRUG-PAID-CLAIMS-FILE INTO
+              IR-FN-INPUT-AREA AT END
+                   MOVE WS-ZERO TO WS-EOF-DRUG-FILE.
+       SKIP2
+       IF  WS-EOF-DRUG
+           DISPLAY WS-DISPLAY-1
+           DISPLAY WS-ERROR-MSG-TBL(27)
+           MOVE WS-ABEND-CODE(12) TO USER-ABEND-CODE
+           DISPLAY USER-ABEND-CODE
+           DISPLAY WS-DISPLAY-1
+           PERFORM Z-CALL-BOMBER.
+       EJECT
+       E-1150-PROCESS-DRUG.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             READS THE DRUG FILE AND ACCUMULATES             *
+      *             RECORD COUNTS, CLAIMS COUNT DAYS COUNT AND      *
+      *             AHS LIABILITY AMOUNTS.                          *
+      ***************************************************************
+       SKIP3
+       IF IR-FN-TRAILER-RECORD
+          ADD IR-FN-TRAILER-RECORD-COUNT TO
+               WS-DRUG-TRLR-RECS
+          ADD IR-FN-TRAILER-AMOUNT-PAID TO
+                   WS-DRUG-TRLR-LIAB.
+       SKIP3
+       IF IR-FN-HEADER-RECORD
+          PERFORM E-1175-CHECK-DRUG-DATES.
+       SKIP3
+       IF IR-FN-DETAIL-RECORD
+          PERFORM E-1175-CHECK-DRUG-DATES
+          PERFORM E-1200-ACCUM-IP-REC-RTN
+          PERFORM E-1300-DRUG-SEL-PD-CLM-RECORD
+          IF NOT WS-BYPASS
+             PERFORM E-1375-DRUG-CONTROL-BREAK
+             PERFORM E-1405-DRUG-SETUP-OUTPUT-REC
+          ELSE
+             PERFORM E-1375-DRUG-CONTROL-BREAK
+             PERFORM E-1405-DRUG-SETUP-OUTPUT-REC.
+       SKIP3
+       MOVE WS-ZERO                 TO WS-BYPASS-IND.
+       SKIP3
+       READ I-DRUG-PAID-CLAIMS-FILE INTO
+              IR-FN-INPUT-AREA AT END
+                   MOVE WS-ZERO TO WS-EOF-DRUG-FILE.
+       EJECT
+       E-1175-CHECK-DRUG-DATES.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *      CHECK FOR PRESENCE OF HEADER RECORD AND THEN CHECK     *
+      *      HEADER DATES FOR THE PRODUCTION CYCLE                  *
+      ***************************************************************
+       SKIP2
+       IF  IR-FN-DETAIL-RECORD
+           IF IR-FN-PAID-YEAR       NOT EQUAL CURRENT-YEAR
+              OR IR-FN-PAID-MONTH   NOT EQUAL CURRENT-MONTH
+              MOVE CURRENT-YEAR     TO IR-FN-PAID-YEAR
+              MOVE CURRENT-MONTH    TO IR-FN-PAID-MONTH
+              MOVE WS-01            TO IR-FN-PAID-DAY.
+       SKIP2
+       IF  IR-FN-HEADER-RECORD
+           IF IR-FN-HEADER-DATE-YYMM NOT EQUAL CURRENT-YYMM
+              DISPLAY WS-DISPLAY-1
+              DISPLAY WS-ERROR-MSG-TBL(20)
+              DISPLAY WS-ERROR-MSG-TBL(23) CURRENT-YYMM
+              DISPLAY WS-ERROR-MSG-TBL(24) IR-FN-HEADER-DATE-YYMM
+              MOVE WS-ABEND-CODE(13) TO USER-ABEND-CODE
+              DISPLAY USER-ABEND-CODE
+              DISPLAY WS-DISPLAY-1
+              PERFORM Z-CALL-BOMBER.
+       EJECT
+       E-1200-ACCUM-IP-REC-RTN.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *      COUNT RECORDS FROM DRUG SYSTEM MONTHLY PAYMENTS        *
+      *      FILE.                                                  *
+      ***************************************************************
+       SKIP2
+       ADD WS-POSITIVE-ONE          TO WS-REC-CNTS(5).
+       SKIP2
+       ADD IR-FN-AMOUNT-PAID        TO WS-LOB-LIAB-AMTS(5).
+       SKIP2
+       ADD IR-FN-NUMBER-OF-SERVICES TO WS-SERVICES-CNTS(5).
+       EJECT
+       E-1300-DRUG-SEL-PD-CLM-RECORD.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *      SELECT RECORDS FROM DRUG SYSTEM MONTHLY PAYMENTS       *
+      *      FILE. ACCUMULATES TOTALS FOR BYPASS RECORDS.           *
+      ***************************************************************
+       SKIP2
+       PERFORM E-1350-CHECK-DRUG-FOR-BYP.
+       SKIP2
+       IF WS-BYPASS
+       SKIP1
+           ADD WS-POSITIVE-ONE          TO WS-REC-CNTS(15)
+       SKIP1
+           ADD IR-FN-AMOUNT-PAID        TO WS-LOB-LIAB-AMTS(15)
+       SKIP1
+           ADD IR-FN-NUMBER-OF-SERVICES TO WS-SERVICES-CNTS(15).
+       EJECT
+       E-1350-CHECK-DRUG-FOR-BYP.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *       IDENTIFY RECORDS ON INPUT WHICH ARE TO BE BYPASSED    *
+      ***************************************************************
+       SKIP2
+       IF NOT IR-FN-DRUG
+          MOVE WS-ONE                   TO   WS-BYPASS-IND.
+       SKIP2
+       IF IR-FN-AMOUNT-PAID      =      WS-PLUS-ZERO
+          PERFORM E-1360-CHECK-SAVE-FIELDS
+          PERFORM E-1361-CHECK-CLM-ST.
+       IF IR-FN-AMOUNT-PAID  NOT =      WS-PLUS-ZERO
+          PERFORM E-1361-CHECK-CLM-ST.
+       EJECT
+       E-1360-CHECK-SAVE-FIELDS.
+       IF IR-FN-CHARGED-FEE      = WS-PLUS-ZERO  AND
+          IR-FN-COVERED-AMT      = WS-PLUS-ZERO  AND
+          IR-FN-DEDUCTIBLE-AMT   = WS-PLUS-ZERO  AND
+          IR-FN-COINSURANCE-AMT  = WS-PLUS-ZERO  AND
+          IR-FN-COB-AMT          = WS-PLUS-ZERO
+             MOVE WS-ONE         TO   WS-BYPASS-IND.
+       EJECT
+       E-1361-CHECK-CLM-ST.
+       IF IR-FN-CLM-ST-IND   =   WS-TWO
+             MOVE WS-ONE         TO   WS-BYPASS-IND.
+       EJECT
+       E-1375-DRUG-CONTROL-BREAK.
+      **************************************************************
+      ****   THIS ROUTINE CONTROLS ALL PROCESSING ACTIVITIES   *****
+      ****   ASSOCIATED WITH A CHANGE IN THE INPUT FILE DATA   *****
+      *****  ELEMENTS WHICH WILL REQUIRE A SUMMARY RECORD TO   *****
+      ****   BE WRITTEN TO THE OUTPUT FILE.                    *****
+      **************************************************************
+       SKIP2
+       IF  IR-FN-CLAIM-NUMBER     =      WS-IRFN-CLAIM-NO
+       SKIP2
+           MOVE WS-PLUS-ZERO TO
+                             WS-SUMMARY-DRUG-CLAIM-COUNT
+       ELSE
+           MOVE WS-POSITIVE-ONE TO
+                             WS-SUMMARY-DRUG-CLAIM-COUNT.
+       SKIP2
+       PERFORM E-1395-SAVE-OTHER-ELEMENTS.
+       EJECT
+       E-1395-SAVE-OTHER-ELEMENTS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             MOVE THE CURRENT RECORD TO SAVE AREA (PREVIOUS) *
+      ***************************************************************
+       SKIP3
+       MOVE IR-FN-GROUP-NUMBER        TO   WS-PREV-GROUP-NUMBER.
+       MOVE IR-FN-SUB-DIVISION        TO   WS-PREV-SUB-DIVISION.
+       MOVE IR-FN-CLAIM-NUMBER        TO   WS-IRFN-CLAIM-NO.
+       MOVE IR-FN-PAID-MONTH          TO   WS-PREV-PAID-DRUG-MM.
+       MOVE IR-FN-PAID-DAY            TO   WS-PREV-PAID-DRUG-DD.
+       MOVE IR-FN-PAID-YEAR           TO   WS-PREV-PAID-DRUG-YY.
+       MOVE IR-FN-INCURRED-MONTH      TO   WS-PREV-INC-DRUG-MM.
+       MOVE IR-FN-INCURRED-DAY        TO   WS-PREV-INC-DRUG-DD.
+       MOVE IR-FN-INCURRED-YEAR       TO   WS-PREV-INC-DRUG-YY.
+       MOVE IR-FN-TYPE-OF-SERVICE     TO   WS-PREV-DRUG-SERVICE.
+       MOVE IR-FN-SENIOR-CARE-COVERAGE TO  WS-PREV-SNR-CARE-IND.
+       SKIP3
+       MOVE IR-FN-PLAN-OR-PACKAGE-CODE  TO SEL-PLAN-CODE.
+       MOVE IR-FN-PATIENT-FIRST-INITIAL TO WS-PREV-FIRST-INITIAL.
+       MOVE SPACES                    TO   WS-PREV-LAST-NAME.
+       MOVE IR-FN-PATIENT-LAST-NAME   TO   WS-PREV-LAST-NAME.
+       MOVE IR-FN-SUBSCRIBER-ID       TO   WS-PREV-SUB-IDENT.
+       MOVE WS-SUMMARY-DRUG-CLAIM-COUNT
+                                      TO WS-PREV-REC-CLAIM-CNTR.
+       EJECT
+       E-1405-DRUG-SETUP-OUTPUT-REC.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             PREPARE THE DETAIL RECORD FOR OUTPUT            *
+      ***************************************************************
+       SKIP2
+       PERFORM E-1410-ACCUM-OUTPUT-COUNTS.
+       SKIP2
+       PERFORM E-1420-FORMAT-FIELDS.
+       SKIP2
+       PERFORM E-1430-ATTACH-INDICATORS.
+       SKIP2
+       PERFORM X-3000-WRITE-RTN.
+       EJECT
+       E-1410-ACCUM-OUTPUT-COUNTS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             ACCUMULATE TOTALS FROM OUTPUT DETAIL RECORDS    *
+      ***************************************************************
+       SKIP2
+       ADD WS-POSITIVE-ONE          TO   WS-REC-CNTS(10)
+                                         WS-REC-CNTS(16)
+       SKIP2
+       ADD WS-PREV-REC-CLAIM-CNTR   TO WS-CLAIMS-CNTS(10)
+                                       WS-CLAIMS-CNTS(16)
+       SKIP2
+       ADD IR-FN-AMOUNT-PAID        TO WS-LOB-LIAB-AMTS(10)
+                                       WS-LOB-LIAB-AMTS(16)
+       SKIP2
+       ADD IR-FN-NUMBER-OF-SERVICES TO WS-SERVICES-CNTS(10)
+                                       WS-SERVICES-CNTS(16).
+       EJECT
+       E-1420-FORMAT-FIELDS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             SET UP THE ATTRIBUTES FOR THE DETAIL RECORD     *
+      ***************************************************************
+       SKIP2
+       MOVE LOW-VALUES  TO  SEL-PAID-CLAIMS-RECORD.
+       MOVE WS-PREV-GROUP-NUMBER     TO  SEL-GROUP-NUMBER.
+       MOVE WS-PREV-SUB-DIVISION     TO  SEL-DETAIL-SUB-DIVISION.
+       MOVE WS-IRFN-CLAIM-NO         TO  SEL-DETAIL-CLAIM-NUMBER.
+       MOVE WS-PREV-PAID-DRUG-MM     TO  SEL-PAID-MONTH.
+       MOVE WS-PREV-PAID-DRUG-DD     TO  SEL-DETAIL-PAID-DAY.
+       MOVE WS-PREV-PAID-DRUG-YY     TO  SEL-PAID-YEAR.
+       MOVE WS-PREV-INC-DRUG-MM      TO  SEL-INCURRED-MONTH.
+       MOVE WS-PREV-INC-DRUG-DD      TO  SEL-DETAIL-INCURRED-DAY.
+       MOVE WS-PREV-INC-DRUG-YY      TO  SEL-INCURRED-YEAR.
+       MOVE SPACE               TO SEL-DETAIL-MED-SURG-BREAKDOWN.
+       MOVE WS-PREV-DRUG-SERVICE     TO SEL-TYPE-OF-SERVICE.
+       MOVE SPACE                    TO SEL-POS-INDICATOR.
+       MOVE WS-PREV-SNR-CARE-IND     TO SEL-SENIOR-CARE-IND.
+       SKIP2
+       MOVE WS-DETAIL        TO      SEL-DETAIL-RCD-INDICATOR
+       MOVE SPACES           TO      SEL-DETAIL-RCD-IDENTIFICATION
+       MOVE WS-DRUG-LOB-LIT       TO  SEL-LINE-OF-BUSINESS.
+       SKIP2
+       MOVE WS-PREV-SUB-IDENT     TO  SEL-SUBSCRIBER-ID.
+       MOVE WS-PREV-FIRST-INITIAL  TO SEL-DETAIL-PATIENT-INITIAL.
+       MOVE WS-PREV-LAST-NAME      TO SEL-DETAIL-PATIENT-LAST-NAME.
+       MOVE WS-PREV-REC-CLAIM-CNTR TO SEL-NUMBER-OF-CLAIMS.
+       MOVE IR-FN-NUMBER-OF-SERVICES TO SEL-NUMBER-OF-SERVICES.
+       MOVE ZEROES                TO SEL-NUMBER-OF-DAYS-VISITS.
+       MOVE IR-FN-AMOUNT-PAID     TO SEL-PAID-CLAIM-LIABILITY.
+       MOVE SPACE                 TO SEL-DETAIL-MED-SURG-BREAKDOWN.
+       MOVE SPACE                 TO SEL-CSS-SOURCE-CODE.
+       MOVE SPACE                 TO SEL-LOB-ADJUSTMENT-CODE.
+       MOVE ZEROES                TO SEL-ACCOUNT-PAID-DATE.
+       MOVE SPACES                TO SEL-BANK-B-INDICATOR.
+       MOVE SPACES                TO SEL-ICHIS-COLLECTION-CODE.
+       MOVE IR-FN-PLAN-OR-PACKAGE-CODE  TO SEL-PLAN-CODE.
+       IF  WS-BYPASS
+               MOVE ECKS TO SEL-AUDIT-IND
+       ELSE
+               MOVE SPACES TO SEL-AUDIT-IND.
+       EJECT
+       E-1430-ATTACH-INDICATORS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *            MOVE DESCRIPTIVE INDICATORS BASED UPON THE INPUT *
+      *             FILE DESCRIPTION 88 LEVEL INDICATORS            *
+      *             ( IF ANY APPLY )                                *
+      ***************************************************************
+       SKIP2
+       CALL  C2140C02  USING SEL-PAID-YEAR C21SEL-PAID-YEAR
+                 C21-BASE-ON C21-WORK-AREA
+       CALL  C2140C02  USING WS-90 C21WS-90 C21-BASE-ON
+                 C21-WORK-AREA
+       IF C21SEL-PAID-YEAR LESS THAN C21WS-90
+           MOVE WS-LITERAL-A TO SEL-CLAIM-SERVICE-CATEGORY
+       ELSE
+           MOVE SPACE        TO SEL-CLAIM-SERVICE-CATEGORY.
+       SKIP3
+       MOVE SPACES           TO SEL-ICHIS-PRESSO-FLAG
+                                SEL-ICHIS-RIDER-FLAG
+                                SEL-ICHIS-SUPP-PAYMENT-FLAG.
+       EJECT
+       E-1500-BAL-DRUG-FILE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             COMPARE THE DRUG CLAIMS FILE TRAILER RECORD     *
+      *             TOTALS TO THE WORKING STORAGE INPUT FILE TOTALS *
+      ***************************************************************
+       SKIP2
+       IF WS-DRUG-TRLR-RECS        =  WS-REC-CNTS(5)
+          AND
+          WS-DRUG-TRLR-LIAB        = WS-LOB-LIAB-AMTS(5)
+       SKIP2
+              PERFORM E-1599-DRUG-FILE-BALANCED
+       ELSE
+           DISPLAY WS-DISPLAY-1
+           MOVE WS-ABEND-CODE(14) TO USER-ABEND-CODE
+           DISPLAY USER-ABEND-CODE
+           DISPLAY WS-DRUG-ABEND-TBL(1)
+           DISPLAY WS-DRUG-ABEND-TBL(2)
+           DISPLAY WS-DISPLAY-1
+           MOVE WS-DRUG-TRLR-RECS        TO
+                                 WS-EDITED-DISPLY-CNTS
+           DISPLAY WS-DRUG-ABEND-TBL(3) WS-EDITED-DISPLY-CNTS
+
+           MOVE WS-PLUS-ZERO TO  WS-EDITED-DISPLY-CNTS
+
+           COMPUTE WS-COMPUTE-RECORDS    = WS-REC-CNTS(5)
+           MOVE  WS-COMPUTE-RECORDS  TO  WS-EDITED-DISPLY-CNTS
+
+           DISPLAY WS-DRUG-ABEND-TBL(4) WS-EDITED-DISPLY-CNTS
+
+           MOVE WS-DRUG-TRLR-LIAB
+                                   TO WS-EDITED-DISPLY-AMTS
+           DISPLAY WS-DRUG-ABEND-TBL(5) WS-EDITED-DISPLY-AMTS
+
+           MOVE WS-PLUS-ZERO  TO          WS-EDITED-DISPLY-AMTS
+           COMPUTE WS-COMPUTE-LOB-LIB   = WS-LOB-LIAB-AMTS(5)
+           MOVE  WS-COMPUTE-LOB-LIB  TO  WS-EDITED-DISPLY-AMTS
+
+           DISPLAY WS-DRUG-ABEND-TBL(6) WS-EDITED-DISPLY-AMTS
+           DISPLAY WS-DISPLAY-1
+           PERFORM Z-CALL-BOMBER.
+       EJECT
+       E-1599-DRUG-FILE-BALANCED.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *             ISSUE MESSAGE THAT INPUT FILE HAS BEEN BALANCED *
+      ***************************************************************
+       SKIP2
+       DISPLAY SPACES.
+       DISPLAY WS-BALANCED-FILE-MESSAGE(4).
+       DISPLAY SPACES.
+       EJECT
 562900 X-1000-END-OF-JOB-ROUTINE.                                       07033
 563000***************************************************************   07034
 563100*    PURPOSE :                                                *   07035
@@ -6267,6 +7029,9 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06636
 568600     SKIP2                                                        07090
 568700     WRITE O-PD-CLM-RECORD      FROM                              07091
 568800           SEL-PAID-CLAIMS-RECORD.                                07092
+           SKIP2
+           IF SEL-DETAIL-RECORD
+               PERFORM X-3600-WRITE-CHECKPOINT-RECORD.
 568900     SKIP2                                                        07093
 569000     EJECT                                                        07094
 571100     EJECT                                                        07115
@@ -6309,6 +7074,9 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06636
 574200        IF SEL-HOSPITAL   AND  LS-REJECT-HOSPITAL-LOB             07152
 171600           MOVE R105-CORE-SYS-CLAIM-NO TO SEL-DETAIL-CLAIM-NUMBER 07153
 574400        ELSE                                                      07154
+                    MOVE '01' TO WS-SUSPENSE-REASON-CODE
+                    MOVE WS-VALCON-2 TO WS-SUSPENSE-REASON-TEXT
+                    PERFORM X-3520-WRITE-SUSPENSE-RECORD
 574500              MOVE WS-FOURTEEN-ZEROS TO SEL-DETAIL-CLAIM-NUMBER   07155
 574600              ADD WS-POSITIVE-ONE        TO WS-DEF-CLAIM-CNT      07156
                     DISPLAY 'CLAIM NUMBER   ' SEL-DETAIL-CLAIM-NUMBER   07157
@@ -6317,46 +7085,68 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06636
 574900         CONTINUE.                                                07160
 575000     SKIP2                                                        07161
 575100     IF SEL-SUBSCRIBER-ID EQUAL SPACES                            07162
+           MOVE '02' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-3 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 575200        ADD WS-POSITIVE-ONE        TO WS-DEF-SUBID-CNT            07163
 575300        MOVE WS-FOURTEEN-ZEROS TO SEL-SUBSCRIBER-ID               07164
               DISPLAY 'SUB ID         ' SEL-SUBSCRIBER-ID               07165
 575400        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07166
 575500     SKIP2                                                        07167
 575600     IF SEL-DETAIL-PAID-DAY NOT NUMERIC                           07168
+           MOVE '03' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-4 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 575700        ADD WS-POSITIVE-ONE        TO WS-DEF-PDDAY-CNT            07169
 575800        MOVE WS-LITERAL-01     TO SEL-DETAIL-PAID-DAY             07170
               DISPLAY 'PAID DAY       ' SEL-DETAIL-PAID-DAY             07171
 575900        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07172
 576000     SKIP2                                                        07173
 576100     IF SEL-DETAIL-INCURRED-DAY NOT NUMERIC                       07174
+           MOVE '04' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-5 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 576200        ADD WS-POSITIVE-ONE        TO WS-DEF-INCDA-CNT            07175
 576300        MOVE WS-LITERAL-01  TO SEL-DETAIL-INCURRED-DAY            07176
               DISPLAY 'INC  DAY       ' SEL-DETAIL-INCURRED-DAY         07177
 576400        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07178
 576500     SKIP2                                                        07179
 576600     IF SEL-INCURRED-YEAR NOT NUMERIC                             07180
+           MOVE '05' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-6 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 576700        ADD WS-POSITIVE-ONE        TO WS-DEF-INCYR-CNT            07181
 576800        MOVE SEL-PAID-YEAR     TO SEL-INCURRED-YEAR               07182
               DISPLAY 'INC  YEAR      ' SEL-INCURRED-YEAR               07183
 576900        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07184
 577000     SKIP2                                                        07185
 577100     IF SEL-INCURRED-MONTH NOT NUMERIC                            07186
+           MOVE '06' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-7 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 577200        ADD WS-POSITIVE-ONE        TO WS-DEF-INCMO-CNT            07187
 577300        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG          07188
               DISPLAY 'INC  MONTH     ' SEL-INCURRED-MONTH              07189
 577400        MOVE SEL-PAID-MONTH    TO  SEL-INCURRED-MONTH.            07190
 577500     SKIP2                                                        07191
 578000     IF NOT SEL-VALID-LINES-OF-BUSINESS                           07192
+           MOVE '07' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-8A TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 578100        ADD WS-POSITIVE-ONE        TO WS-DEF-LOBNO-CNT            07193
               DISPLAY 'L  O B         ' SEL-LINE-OF-BUSINESS            07194
 578200        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07195
 578300     SKIP2                                                        07196
 578400     IF NOT SEL-DETAIL-MED-SURG-NO                                07197
 578500        AND NOT SEL-DETAIL-MED-SURG-FROM-MCS                      07198
+           MOVE '08' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-8B TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 578600        ADD WS-POSITIVE-ONE        TO WS-DEF-MSBRK-CNT            07199
 578700        MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.         07200
 578800     SKIP2                                                        07201
 578900     PERFORM X-3550-LOGICAL-DATE-CHECK.                           07202
+           PERFORM X-3555-DERIVE-CENTURY-YEARS.
 579000     SKIP2                                                        07203
 579100     IF LS-ABEND-ON-CRITICAL-ERROR                                07204
 579200        IF WS-CRITICAL-ERROR-ON-OUTPUT                            07205
@@ -6364,6 +7154,29 @@ C21TSR     IF C21SEL-PAID-YEAR LESS THAN C21WS-90                       06636
 579400     SKIP2                                                        07207
 579500     MOVE WS-ZERO           TO WS-CRITICAL-ERROR-FLAG.            07208
 579600     EJECT                                                        07209
+       X-3520-WRITE-SUSPENSE-RECORD.
+      ***********************************************************************
+      *    PURPOSE :                                                        *
+      *        WRITES THE ORIGINAL (PRE-DEFAULT) KEY FIELDS FOR A RECORD    *
+      *        THAT X-3500/X-3550 IS ABOUT TO DEFAULT, ALONG WITH A CODE    *
+      *        AND TEXT IDENTIFYING WHICH EDIT FAILED, SO THE SOURCE DATA   *
+      *        CAN BE RESEARCHED WITHOUT RE-SCANNING SYSOUT.                *
+      ***********************************************************************
+           MOVE SPACES              TO WS-SUSPENSE-RECORD.
+           MOVE SEL-LINE-OF-BUSINESS     TO WS-SUSPENSE-LINE-OF-BUSINESS.
+           MOVE SEL-GROUP-NUMBER         TO WS-SUSPENSE-GROUP-NUMBER.
+           MOVE SEL-DETAIL-SUB-DIVISION  TO WS-SUSPENSE-SUB-DIVISION.
+           MOVE SEL-DETAIL-CLAIM-NUMBER  TO WS-SUSPENSE-CLAIM-NUMBER.
+           MOVE SEL-SUBSCRIBER-ID        TO WS-SUSPENSE-SUBSCRIBER-ID.
+           MOVE SEL-PAID-YEAR            TO WS-SUSPENSE-PAID-YEAR.
+           MOVE SEL-PAID-MONTH           TO WS-SUSPENSE-PAID-MONTH.
+           MOVE SEL-DETAIL-PAID-DAY      TO WS-SUSPENSE-PAID-DAY.
+           MOVE SEL-INCURRED-YEAR        TO WS-SUSPENSE-INCURRED-YEAR.
+           MOVE SEL-INCURRED-MONTH       TO WS-SUSPENSE-INCURRED-MONTH.
+           MOVE SEL-DETAIL-INCURRED-DAY  TO WS-SUSPENSE-INCURRED-DAY.
+           ADD WS-POSITIVE-ONE           TO WS-SUSPENSE-RECORDS-WRITTEN.
+           WRITE O-SUSPENSE-REC FROM WS-SUSPENSE-RECORD.
+       EJECT
 579700 X-3510-ABEND-ROUTINE.                                            07210
 579800************************************************************      07211
 579900*  PURPOSE:                                                *      07212
@@ -6405,6 +7218,9 @@ C21TSR     CALL  C2110C06  USING WS-COMPARE-INCURRED-DATE               07247
 C21TSR               C21WS-COMPARE-INCURRED-DATE C21-BASE-ON            07248
 C21TSR               C21-WORK-AREA                                      07249
 C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
+           MOVE '09' TO WS-SUSPENSE-REASON-CODE
+           MOVE WS-VALCON-9 TO WS-SUSPENSE-REASON-TEXT
+           PERFORM X-3520-WRITE-SUSPENSE-RECORD
 582900        ADD WS-POSITIVE-ONE          TO WS-LOG-ERR-PDDATE-CNT     07251
 582400        MOVE  WS-COMPARE-P-YEAR      TO SEL-INCURRED-YEAR         07252
 582500        MOVE  WS-COMPARE-P-MONTH     TO SEL-INCURRED-MONTH        07253
@@ -6412,24 +7228,36 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 583100     SKIP2                                                        07255
 583200     IF WS-COMPARE-P-DAY        LESS THAN WS-01                   07256
 583300        OR WS-COMPARE-P-DAY    GREATER THAN WS-31                 07257
+            MOVE '10' TO WS-SUSPENSE-REASON-CODE
+            MOVE WS-VALCON-8C TO WS-SUSPENSE-REASON-TEXT
+            PERFORM X-3520-WRITE-SUSPENSE-RECORD
 583400            ADD WS-POSITIVE-ONE      TO WS-LOG-ERR-PAYDAY-CNT     07258
 583500            MOVE WS-LITERAL-01 TO SEL-DETAIL-PAID-DAY             07259
 583600            MOVE WS-ONE        TO WS-CRITICAL-ERROR-FLAG.         07260
 583700     SKIP2                                                        07261
 583800     IF WS-COMPARE-I-DAY        LESS THAN WS-01                   07262
 583900        OR WS-COMPARE-I-DAY    GREATER THAN WS-31                 07263
+            MOVE '11' TO WS-SUSPENSE-REASON-CODE
+            MOVE WS-VALCON-8D TO WS-SUSPENSE-REASON-TEXT
+            PERFORM X-3520-WRITE-SUSPENSE-RECORD
 584000            ADD WS-POSITIVE-ONE      TO WS-LOG-ERR-INCDAY-CNT     07264
 584100            MOVE WS-LITERAL-01 TO SEL-DETAIL-INCURRED-DAY         07265
 584200            MOVE WS-ONE        TO WS-CRITICAL-ERROR-FLAG.         07266
 584300     SKIP2                                                        07267
 584400     IF WS-COMPARE-P-MONTH      LESS THAN WS-01                   07268
 584500        OR WS-COMPARE-P-MONTH  GREATER THAN WS-12                 07269
+            MOVE '12' TO WS-SUSPENSE-REASON-CODE
+            MOVE WS-VALCON-8E TO WS-SUSPENSE-REASON-TEXT
+            PERFORM X-3520-WRITE-SUSPENSE-RECORD
 584600            ADD WS-POSITIVE-ONE      TO WS-LOG-ERR-PAYMON-CNT     07270
 584700            MOVE WS-MONTH      TO SEL-PAID-MONTH                  07271
 584800            MOVE WS-ONE        TO WS-CRITICAL-ERROR-FLAG.         07272
 584900     SKIP2                                                        07273
 585000     IF WS-COMPARE-I-MONTH      LESS THAN WS-01                   07274
 585100        OR WS-COMPARE-I-MONTH  GREATER THAN WS-12                 07275
+            MOVE '13' TO WS-SUSPENSE-REASON-CODE
+            MOVE WS-VALCON-8F TO WS-SUSPENSE-REASON-TEXT
+            PERFORM X-3520-WRITE-SUSPENSE-RECORD
 585200            ADD WS-POSITIVE-ONE      TO WS-LOG-ERR-INCMON-CNT     07276
 585300            MOVE WS-MONTH      TO SEL-INCURRED-MONTH              07277
 585400            MOVE WS-ONE        TO WS-CRITICAL-ERROR-FLAG.         07278
@@ -6442,12 +7270,92 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 582800     IF WS-COMPARE-I-YEAR  = ZERO AND                             07285
 582900        WS-COMPARE-I-MONTH = ZERO AND                             07286
 583000        WS-COMPARE-I-DAY   = ZERO                                 07287
+            MOVE '14' TO WS-SUSPENSE-REASON-CODE
+            MOVE 'INCURRED DATE ALL ZEROS SET TO CURRENT YEAR' TO
+                 WS-SUSPENSE-REASON-TEXT
+            PERFORM X-3520-WRITE-SUSPENSE-RECORD
 583100            ADD WS-POSITIVE-ONE    TO WS-LOG-ERR-INCMON-CNT       07288
 583200            MOVE CURRENT-YEAR      TO SEL-INCURRED-YEAR           07289
 583300            MOVE WS-ONE            TO WS-CRITICAL-ERROR-FLAG.     07290
 583400                                                                  07291
 583500***************************************************************** 07292
 585500     EJECT                                                        07293
+       X-3555-DERIVE-CENTURY-YEARS.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        POPULATES THE EXPLICIT 4-DIGIT CENTURY-SAFE PAID AND *
+      *        INCURRED YEAR FIELDS, USING THE SAME YEAR-90 PIVOT   *
+      *        THIS PROGRAM HAS ALWAYS USED TO DECIDE A 2-DIGIT     *
+      *        YEAR'S CENTURY, SO DOWNSTREAM SYSTEMS NO LONGER HAVE *
+      *        TO RE-DERIVE CENTURY FROM THE 2-DIGIT YEAR THEMSELVES*
+      ***************************************************************
+           IF SEL-PAID-YEAR LESS THAN WS-90
+               MOVE '20'         TO IRS-PAID-CENTURY
+           ELSE
+               MOVE '19'         TO IRS-PAID-CENTURY.
+           MOVE SEL-PAID-YEAR    TO IRS-PAID-YEAR-YY.
+           IF SEL-INCURRED-YEAR LESS THAN WS-90
+               MOVE '20'         TO IRS-INCURRED-CENTURY
+           ELSE
+               MOVE '19'         TO IRS-INCURRED-CENTURY.
+           MOVE SEL-INCURRED-YEAR TO IRS-INCURRED-YEAR-YY.
+       X-3555-EXIT.
+            EXIT.
+      *
+       X-3565-DERIVE-DISCHARGE-CENTURY.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        POPULATES THE EXPLICIT 4-DIGIT CENTURY-SAFE YEAR      *
+      *        FIELD FOR THE HOSPITAL DISCHARGE DATE, USING THE     *
+      *        SAME YEAR-90 PIVOT AS X-3555-DERIVE-CENTURY-YEARS.   *
+      ***************************************************************
+           IF HR-DIS-YR LESS THAN WS-90
+               MOVE '20'         TO HR-DISCHARGE-CENTURY
+           ELSE
+               MOVE '19'         TO HR-DISCHARGE-CENTURY.
+           MOVE HR-DIS-YR        TO HR-DISCHARGE-YEAR-YY.
+       X-3565-EXIT.
+            EXIT.
+      *
+       X-3600-WRITE-CHECKPOINT-RECORD.
+      ***********************************************************************
+      *    PURPOSE :                                                        *
+      *        PERIODICALLY SAVES THE LAST SUCCESSFULLY PROCESSED INPUT     *
+      *        RECORD COUNT AND KEY FOR THE RUNNING LOB, SO A RESTARTED     *
+      *        RUN CAN BE TOLD (VIA LS-RESTART-RECORD-COUNT) HOW FAR PAST   *
+      *        THE FRONT OF THE INPUT FILE TO SKIP ALREADY-EXTRACTED        *
+      *        CLAIMS.                                                      *
+      ***********************************************************************
+           PERFORM X-3610-SET-CHECKPOINT-COUNT.
+           DIVIDE WS-CKPT-INPUT-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-WORK-QUOTIENT
+              REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER EQUAL WS-ZERO
+              MOVE SEL-LINE-OF-BUSINESS     TO WS-CKPT-LINE-OF-BUSINESS
+              MOVE SEL-GROUP-NUMBER         TO WS-CKPT-GROUP-NUMBER
+              MOVE SEL-DETAIL-SUB-DIVISION  TO WS-CKPT-SUB-DIVISION
+              MOVE SEL-DETAIL-CLAIM-NUMBER  TO WS-CKPT-CLAIM-NUMBER
+              MOVE SEL-SUBSCRIBER-ID        TO WS-CKPT-SUBSCRIBER-ID
+              ADD WS-POSITIVE-ONE           TO WS-CHECKPOINTS-WRITTEN
+              WRITE O-CHECKPOINT-REC FROM WS-CHECKPOINT-RECORD.
+       EJECT
+       X-3610-SET-CHECKPOINT-COUNT.
+      ***********************************************************************
+      *    PURPOSE :                                                        *
+      *        LOOKS UP THE INPUT RECORD COUNT FOR WHICHEVER LOB IS         *
+      *        CURRENTLY RUNNING, TO DRIVE THE CHECKPOINT INTERVAL TEST.    *
+      ***********************************************************************
+           IF SEL-LINE-OF-BUSINESS EQUAL WS-HOSPITAL-LOB-LIT
+              MOVE WS-REC-CNTS(1)    TO WS-CKPT-INPUT-RECORD-COUNT
+           ELSE
+           IF SEL-LINE-OF-BUSINESS EQUAL WS-BASIC-MED-LOB-LIT
+              MOVE WS-REC-CNTS(2)    TO WS-CKPT-INPUT-RECORD-COUNT
+           ELSE
+           IF SEL-LINE-OF-BUSINESS EQUAL WS-DENTAL-LOB-LIT
+              MOVE WS-REC-CNTS(4)    TO WS-CKPT-INPUT-RECORD-COUNT
+           ELSE
+              MOVE WS-REC-CNTS(5)    TO WS-CKPT-INPUT-RECORD-COUNT.
+       EJECT
 585600 X-4000-WRITE-CONTROL-REPORT.                                     07294
 585700******************************************************************07295
 585800*    PURPOSE :                                                   *07296
@@ -6499,6 +7407,12 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 589800         PERFORM X-4040-SURG-MAJ-MED-PORTION.                     07342
 589900     SKIP2                                                        07343
 590000     PERFORM X-4050-OUTPUT-TOTAL-PORTION.                         07344
+           IF LS-HOSPITAL-LINE-LOB OR LS-CHARGE-HOSPITAL-LOB
+                                   OR LS-MEDICAL-LINE-LOB
+               PERFORM X-4060-ACCESS-FEE-MATCH-REPORT.
+           PERFORM X-4070-CDHP-SUMMARY-REPORT.
+           PERFORM X-4080-SPECIAL-IND-SUMMARY-REPORT.
+           PERFORM X-4090-REJECT-REASON-SUMMARY-REPORT.
 590100     EJECT                                                        07345
 590200 X-4010-HOSPITAL-PORTION.                                         07346
 590300***************************************************************   07347
@@ -6616,6 +7530,19 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 598100      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07459
 598200      MOVE SPACES TO WS-CONTROL-REPORT.                           07460
 598300      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT.      07461
+      ***************************************************************
+      *    TRAILER-VS-INPUT BALANCING                                *
+      ***************************************************************
+           MOVE WS-TRAILER-LIT        TO    WS-PRT-DETAIL-LOB.
+           MOVE WS-HOSP-TRLR-RECS     TO    WS-PRT-TOTAL-RECORDS.
+           MOVE WS-HOSP-TRLR-LIAB     TO    WS-PRT-LOB-LIAB.
+      *    B-1500-BAL-HOSPITAL-FILE ALREADY ABENDS VIA Z-CALL-BOMBER
+      *    ON A MISMATCH, SO THIS TOTAL CANNOT REACH HERE OUT OF BALANCE.
+           MOVE WS-IN-BALANCE-MSG     TO    WS-PRINT-SERVICES.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           MOVE SPACES TO WS-CONTROL-REPORT.
 598400      SKIP3                                                       07462
 598500     EJECT                                                        07463
 598600 X-4020-DENTAL-PORTION.                                           07464
@@ -6694,6 +7621,19 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 605900      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07537
 606000      MOVE SPACES TO WS-CONTROL-REPORT.                           07538
 606100      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT.      07539
+      ***************************************************************
+      *    TRAILER-VS-INPUT BALANCING                                *
+      ***************************************************************
+           MOVE WS-TRAILER-LIT        TO    WS-PRT-DETAIL-LOB.
+           MOVE WS-DENTAL-TRLR-RECS   TO    WS-PRT-TOTAL-RECORDS.
+           MOVE WS-DENTAL-TRLR-LIAB   TO    WS-PRT-LOB-LIAB.
+      *    D-1500-BAL-DENTAL-FILE ALREADY ABENDS VIA Z-CALL-BOMBER
+      *    ON A MISMATCH, SO THIS TOTAL CANNOT REACH HERE OUT OF BALANCE.
+           MOVE WS-IN-BALANCE-MSG     TO    WS-PRINT-SERVICES.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           MOVE SPACES TO WS-CONTROL-REPORT.
 606200      SKIP3                                                       07540
 606300     EJECT                                                        07541
 606400 X-4030-DRUG-PORTION.                                             07542
@@ -6778,6 +7718,19 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 614300      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07621
 614400      MOVE SPACES TO WS-CONTROL-REPORT.                           07622
 614500      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT.      07623
+      ***************************************************************
+      *    TRAILER-VS-INPUT BALANCING                                *
+      ***************************************************************
+           MOVE WS-TRAILER-LIT        TO    WS-PRT-DETAIL-LOB.
+           MOVE WS-DRUG-TRLR-RECS     TO    WS-PRT-TOTAL-RECORDS.
+           MOVE WS-DRUG-TRLR-LIAB     TO    WS-PRT-LOB-LIAB.
+      *    E-1500-BAL-DRUG-FILE ALREADY ABENDS VIA Z-CALL-BOMBER
+      *    ON A MISMATCH, SO THIS TOTAL CANNOT REACH HERE OUT OF BALANCE.
+           MOVE WS-IN-BALANCE-MSG     TO    WS-PRINT-SERVICES.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           MOVE SPACES TO WS-CONTROL-REPORT.
 614600                                                                  07624
 614700     EJECT                                                        07625
 614800 X-4040-SURG-MAJ-MED-PORTION.                                     07626
@@ -6958,6 +7911,19 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 632500      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07801
 632600      MOVE SPACES TO WS-CONTROL-REPORT.                           07802
 632700      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT.      07803
+      ***************************************************************
+      *    TRAILER-VS-INPUT BALANCING                                *
+      ***************************************************************
+           MOVE WS-TRAILER-LIT        TO    WS-PRT-DETAIL-LOB.
+           MOVE WS-MCS-TRLR-RECS      TO    WS-PRT-TOTAL-RECORDS.
+           MOVE WS-MCS-COMPUTED-LIAB  TO    WS-PRT-LOB-LIAB.
+      *    CA-1800-BAL-MCS-FILE ALREADY ABENDS VIA Z-CALL-BOMBER
+      *    ON A MISMATCH, SO THIS TOTAL CANNOT REACH HERE OUT OF BALANCE.
+           MOVE WS-IN-BALANCE-MSG     TO    WS-PRINT-SERVICES.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CONTROL-REPORT
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           MOVE SPACES TO WS-CONTROL-REPORT.
 632800                                                                  07804
 632900      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-SEPARATOR.           07805
 633000      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07806
@@ -6986,6 +7952,184 @@ C21TSR     IF C21WS-COMPARE-PAID-DATE < C21WS-COMPARE-INCURRED-DATE     07250
 635300      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07829
 635400      WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-SEPARATOR.           07830
 635500      MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.                     07831
+      *
+       X-4060-ACCESS-FEE-MATCH-REPORT.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        REPORTS MATCH COUNTS AGAINST THE ACCESS FEE          *
+      *        EXCLUSION TABLE LOADED BY                            *
+      *        A-1200-PROCESS-ACCESS-FEE-FILE, AND FLAGS TABLE      *
+      *        ENTRIES THAT DID NOT MATCH ANY CLAIM THIS RUN.       *
+      ***************************************************************
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-ACCESS-FEE-HEADING
+                 AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           SET FEE-IX TO WS-PLUS-1.
+           PERFORM X-4062-ACCESS-FEE-DETAIL-LINE THRU X-4062-EXIT
+               UNTIL FEE-IX GREATER THAN WS-ACCESS-RECORDS.
+       EJECT
+       X-4062-ACCESS-FEE-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE ACCESS FEE EXCLUSION TABLE ENTRY WITH ITS *
+      *        MATCH COUNT FOR THIS RUN.                            *
+      ***************************************************************
+           MOVE AFEE-GROUP (FEE-IX)      TO WS-AFR-GROUP.
+           MOVE AFEE-SUBDIV (FEE-IX)     TO WS-AFR-SUBDIV.
+           MOVE AFEE-MATCH-CNT (FEE-IX)  TO WS-AFR-MATCH-CNT.
+           IF AFEE-MATCH-CNT (FEE-IX) EQUAL WS-ZERO
+              MOVE WS-ZERO-MATCH-MSG        TO WS-AFR-FLAG
+           ELSE
+              MOVE SPACES                   TO WS-AFR-FLAG.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-ACCESS-FEE-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO FEE-IX.
+       X-4062-EXIT.
+           EXIT.
+       EJECT
+      *
+       X-4070-CDHP-SUMMARY-REPORT.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        REPORTS HR-CDHP-HRA-AMOUNT AND HR-CDHP-HSA-AMOUNT    *
+      *        TOTALS BY GROUP NUMBER AND CDHP INDICATOR.           *
+      ***************************************************************
+           IF WS-CDHP-ENTRIES GREATER THAN WS-ZERO
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CDHP-HEADING
+                     AFTER ADVANCING 2 LINES
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               SET CDHP-IX TO WS-PLUS-1
+               PERFORM X-4072-CDHP-DETAIL-LINE THRU X-4072-EXIT
+                   UNTIL CDHP-IX GREATER THAN WS-CDHP-ENTRIES.
+       EJECT
+       X-4072-CDHP-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE CDHP SUMMARY TABLE ENTRY.                 *
+      ***************************************************************
+           MOVE CDHP-SUM-GROUP-NO (CDHP-IX)   TO WS-CDHP-GRP.
+           MOVE CDHP-SUM-IND (CDHP-IX)        TO WS-CDHP-INDOUT.
+           MOVE CDHP-SUM-HRA-AMT (CDHP-IX)    TO WS-CDHP-HRA-OUT.
+           MOVE CDHP-SUM-HSA-AMT (CDHP-IX)    TO WS-CDHP-HSA-OUT.
+           MOVE CDHP-SUM-CLAIM-CNT (CDHP-IX)  TO WS-CDHP-CNT-OUT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-CDHP-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO CDHP-IX.
+       X-4072-EXIT.
+           EXIT.
+       EJECT
+      *
+       X-4080-SPECIAL-IND-SUMMARY-REPORT.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        TALLIES CLAIM COUNTS AND PAID LIABILITY BY VALUE OF  *
+      *        NARROW-NET-IND, H-EFT-IND AND HR-NCN-INDICATOR FOR   *
+      *        WHICHEVER LOB RAN THIS EXECUTION.                   *
+      ***************************************************************
+           IF WS-NARROW-NET-ENTRIES GREATER THAN WS-ZERO OR
+              WS-EFT-ENTRIES        GREATER THAN WS-ZERO OR
+              WS-NCN-ENTRIES        GREATER THAN WS-ZERO
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               WRITE  O-PD-CLM-CONTROL-REPORT FROM
+                     WS-SPECIAL-IND-HEADING
+                     AFTER ADVANCING 2 LINES
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               SET NARR-IX TO WS-PLUS-1
+               PERFORM X-4082-NARROW-NET-DETAIL-LINE THRU X-4082-EXIT
+                   UNTIL NARR-IX GREATER THAN WS-NARROW-NET-ENTRIES
+               SET EFT-SUM-IX TO WS-PLUS-1
+               PERFORM X-4084-EFT-IND-DETAIL-LINE THRU X-4084-EXIT
+                   UNTIL EFT-SUM-IX GREATER THAN WS-EFT-ENTRIES
+               SET NCN-IX TO WS-PLUS-1
+               PERFORM X-4086-NCN-IND-DETAIL-LINE THRU X-4086-EXIT
+                   UNTIL NCN-IX GREATER THAN WS-NCN-ENTRIES.
+       EJECT
+       X-4082-NARROW-NET-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE NARROW-NET-IND SUMMARY TABLE ENTRY.       *
+      ***************************************************************
+           MOVE WS-NARROW-NET-LIT          TO WS-SPIND-TYPE.
+           MOVE NARR-SUM-IND (NARR-IX)      TO WS-SPIND-VALUE.
+           MOVE NARR-SUM-CLAIM-CNT (NARR-IX) TO WS-SPIND-CNT-OUT.
+           MOVE NARR-SUM-LIAB-AMT (NARR-IX)  TO WS-SPIND-LIAB-OUT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-SPECIAL-IND-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO NARR-IX.
+       X-4082-EXIT.
+           EXIT.
+       EJECT
+       X-4084-EFT-IND-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE H-EFT-IND SUMMARY TABLE ENTRY.            *
+      ***************************************************************
+           MOVE WS-EFT-IND-LIT             TO WS-SPIND-TYPE.
+           MOVE EFT-SUM-IND (EFT-SUM-IX)    TO WS-SPIND-VALUE.
+           MOVE EFT-SUM-CLAIM-CNT (EFT-SUM-IX) TO WS-SPIND-CNT-OUT.
+           MOVE EFT-SUM-LIAB-AMT (EFT-SUM-IX)  TO WS-SPIND-LIAB-OUT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-SPECIAL-IND-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO EFT-SUM-IX.
+       X-4084-EXIT.
+           EXIT.
+       EJECT
+       X-4086-NCN-IND-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE HR-NCN-INDICATOR SUMMARY TABLE ENTRY.     *
+      ***************************************************************
+           MOVE WS-NCN-IND-LIT              TO WS-SPIND-TYPE.
+           MOVE NCN-SUM-IND (NCN-IX)        TO WS-SPIND-VALUE.
+           MOVE NCN-SUM-CLAIM-CNT (NCN-IX)  TO WS-SPIND-CNT-OUT.
+           MOVE NCN-SUM-LIAB-AMT (NCN-IX)   TO WS-SPIND-LIAB-OUT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-SPECIAL-IND-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO NCN-IX.
+       X-4086-EXIT.
+           EXIT.
+       EJECT
+       X-4090-REJECT-REASON-SUMMARY-REPORT.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        TALLIES REJECTED HOSPITAL CLAIM COUNTS AND BILLED    *
+      *        DOLLARS BY REJ-REJ-REAS-CD AND REJ-REJ-DISP-CD WHEN  *
+      *        THIS EXECUTION RAN WITH LS-REJECT-HOSPITAL-LOB.      *
+      ***************************************************************
+           IF WS-REJECT-REASON-ENTRIES GREATER THAN WS-ZERO
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               WRITE  O-PD-CLM-CONTROL-REPORT FROM
+                     WS-REJECT-REASON-HEADING
+                     AFTER ADVANCING 2 LINES
+               MOVE SPACES TO O-PD-CLM-CONTROL-REPORT
+               SET REJR-IX TO WS-PLUS-1
+               PERFORM X-4092-REJECT-REASON-DETAIL-LINE THRU X-4092-EXIT
+                   UNTIL REJR-IX GREATER THAN WS-REJECT-REASON-ENTRIES.
+       EJECT
+       X-4092-REJECT-REASON-DETAIL-LINE.
+      ***************************************************************
+      *    PURPOSE :                                                *
+      *        PRINTS ONE REJECT REASON/DISPOSITION SUMMARY ENTRY.  *
+      ***************************************************************
+           MOVE REJR-SUM-REAS-CD (REJR-IX)   TO WS-REJR-REAS-OUT.
+           MOVE REJR-SUM-DISP-CD (REJR-IX)   TO WS-REJR-DISP-OUT.
+           MOVE REJR-SUM-CLAIM-CNT (REJR-IX) TO WS-REJR-CNT-OUT.
+           MOVE REJR-SUM-BILL-AMT (REJR-IX)  TO WS-REJR-BILL-OUT.
+           WRITE  O-PD-CLM-CONTROL-REPORT FROM WS-REJECT-REASON-LINE
+                 AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO O-PD-CLM-CONTROL-REPORT.
+           ADD WS-PLUS-1 TO REJR-IX.
+       X-4092-EXIT.
+           EXIT.
+       EJECT
+      *
 635600      EJECT                                                       07832
 635700 Z-CALL-BOMBER.                                                   07833
 635800***************************************************************   07834
